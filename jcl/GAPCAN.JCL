@@ -0,0 +1,161 @@
+//GAPCAN   JOB (ACCTNO),'GAP CANARY SUITE',CLASS=A,MSGCLASS=H,
+//         NOTIFY=&SYSUID,REGION=0M
+//*
+//*  GAPCAN - nightly canary driver for the GAP01/GAP02/GAP03
+//*           ALTER/GOTO regression programs (test/manual) and the
+//*           GAPCMP golden-master comparator that checks their
+//*           output.  Runs GAP01, GAP02 and GAP03 back to back, then
+//*           GAPCMP, and relies on normal JCL condition checking to
+//*           stop the stream the moment a prior step's condition
+//*           code comes back non-zero, so a canary failure never
+//*           lets the rest of the nightly suite run against an
+//*           untrusted ALTER/GOTO runtime.
+//*
+//*  Maintenance history
+//*  2026-08-09  jm  Initial version - GAP01/GAP02 only.
+//*  2026-08-09  jm  Added DD statements for GAPALT1/GAPALT2 (audit
+//*                  log), GAP01CKP (checkpoint) and GAPMON (the
+//*                  shared completion-status queue) - GAP01/GAP02
+//*                  grew these files over several releases and this
+//*                  driver was never revisited to keep up.  All four
+//*                  are opened unconditionally with no FILE STATUS
+//*                  clause in the program, so a missing DD here would
+//*                  abend the step; GAPMON uses DISP=(MOD,CATLG,CATLG)
+//*                  shared by both steps so the queue accumulates
+//*                  across steps and across runs instead of being
+//*                  truncated each time.  GAP01PRM/GAP02PRM (the
+//*                  optional run-mode control cards) are deliberately
+//*                  NOT given DD statements here - GAP01/GAP02 open
+//*                  them with a FILE STATUS clause and default to a
+//*                  full run when the dataset is not found, and that
+//*                  graceful fallback only works if the DD is left
+//*                  out entirely (a DD naming a dataset that doesn't
+//*                  exist fails allocation before the step even
+//*                  runs).  Corrected the GAPOUT1/GAPOUT2 DCB to match
+//*                  GAPREC's 72-byte record (copybooks/GAPREC.CPY) -
+//*                  it was never updated off its original 80-byte
+//*                  placeholder when GAPREC replaced the ad hoc
+//*                  OUT-RECORD layout.
+//*  2026-08-09  jm  Added the ENVAR("JOBID=...") runtime option to
+//*                  every step - GAP01/GAP02/GAP03/GAPCMP all ACCEPT
+//*                  WS-JOB-ID FROM ENVIRONMENT "JOBID" and stamp it
+//*                  into every GAPAUD/GAPMON record, but nothing in
+//*                  this driver ever set the OS environment variable,
+//*                  so it always came back spaces and the audit/
+//*                  monitoring records carried no traceable job id.
+//*                  Uses &SYSUID (already relied on for NOTIFY above)
+//*                  as the traceable id.  Added STEP03 (GAP03) and
+//*                  STEP04 (GAPCMP) - GAP03 existed as a canary
+//*                  program and GAPCMP as a golden-master comparator
+//*                  long before this driver caught up to either of
+//*                  them, so the nightly run exercised GAP01/GAP02
+//*                  but never actually compared any of the three
+//*                  programs' output against its checked-in baseline,
+//*                  and never failed the job stream on a real trace
+//*                  mismatch - only on an outright abend, which
+//*                  COND=(0,NE,STEPnn) already covers on its own.
+//*                  GAPCMP sets a non-zero RETURN-CODE when it finds
+//*                  a deviation, and a job's completion code is the
+//*                  highest of its steps', so STEP04's RC now is what
+//*                  actually fails the nightly job stream on a wrong
+//*                  ALTER/GOTO trace.
+//*  2026-08-09  jm  Changed GAPOUT1/2/3, GAPALT1/2/3 and GAP01CKP from
+//*                  DISP=(NEW,CATLG,DELETE) to DISP=(MOD,CATLG,CATLG),
+//*                  matching the pattern already used for GAPMON.  NEW
+//*                  only ever works the first time a dataset is
+//*                  allocated - the second nightly run would abend
+//*                  STEP01 on OPEN before GAP01 wrote a single record,
+//*                  since the prior run's cataloged dataset is still
+//*                  there, and STEP02-04 would then be bypassed by
+//*                  their COND= checks forever after.  MOD allocates a
+//*                  fresh dataset the first time (same as NEW) and
+//*                  simply reuses the existing catalog entry on every
+//*                  run after that; each program still opens its
+//*                  GAPOUT/GAPALT file with OPEN OUTPUT, which
+//*                  positions at the start and overwrites regardless
+//*                  of the DISP used to allocate it, so MOD does not
+//*                  change what ends up in the file.  This also fixes
+//*                  GAP01CKP's abnormal disposition, which used to be
+//*                  DELETE - the checkpoint exists specifically so a
+//*                  restart can read it after GAP01 abends partway
+//*                  through the AGAIN pass, but DELETE removes the
+//*                  dataset at step termination on ANY abend,
+//*                  including the one the checkpoint is there to
+//*                  survive, so the very restart this checkpoint
+//*                  exists for would always find it gone.  CATLG
+//*                  keeps it.  GAP01CKP's LRECL also grows from 37 to
+//*                  80 to match GAP01's enlarged checkpoint record (it
+//*                  now carries pass 1's own pass number and paragraph
+//*                  list, not just a completion flag, so a restart can
+//*                  replay pass 1 into GAPOUT1 instead of losing it).
+//*
+//STEP01   EXEC PGM=GAP01,PARM='ENVAR("JOBID=&SYSUID")'
+//STEPLIB  DD  DSN=GAP.CANARY.LOADLIB,DISP=SHR
+//GAPOUT1  DD  DSN=GAP.CANARY.GAPOUT1,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//GAPALT1  DD  DSN=GAP.CANARY.GAPALT1,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//GAP01CKP DD  DSN=GAP.CANARY.GAP01CKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GAPMON   DD  DSN=GAP.CANARY.GAPMON,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  Skip STEP02 outright if the GAP01 canary did not end cleanly -
+//*  STEP01's condition code becomes the job's, so the scheduler
+//*  sees the failure even though STEP02 never runs.
+//*
+//STEP02   EXEC PGM=GAP02,COND=(0,NE,STEP01),
+//             PARM='ENVAR("JOBID=&SYSUID")'
+//STEPLIB  DD  DSN=GAP.CANARY.LOADLIB,DISP=SHR
+//GAPOUT2  DD  DSN=GAP.CANARY.GAPOUT2,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//GAPALT2  DD  DSN=GAP.CANARY.GAPALT2,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//GAPMON   DD  DSN=GAP.CANARY.GAPMON,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  Skip STEP03 outright if either prior step did not end cleanly.
+//*
+//STEP03   EXEC PGM=GAP03,COND=((0,NE,STEP01),(0,NE,STEP02)),
+//             PARM='ENVAR("JOBID=&SYSUID")'
+//STEPLIB  DD  DSN=GAP.CANARY.LOADLIB,DISP=SHR
+//GAPOUT3  DD  DSN=GAP.CANARY.GAPOUT3,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//GAPALT3  DD  DSN=GAP.CANARY.GAPALT3,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//GAPMON   DD  DSN=GAP.CANARY.GAPMON,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  GAPCMP compares GAPOUT1/2/3 against the checked-in GAP01B/GAP02B/
+//*  GAP03B baselines and is the one step whose RETURN-CODE actually
+//*  reflects a wrong ALTER/GOTO trace rather than just an abend, so
+//*  it runs last and its RC becomes the job's.  Skipped outright if
+//*  any prior step did not end cleanly, same as STEP02/STEP03.
+//*
+//STEP04   EXEC PGM=GAPCMP,
+//             COND=((0,NE,STEP01),(0,NE,STEP02),(0,NE,STEP03)),
+//             PARM='ENVAR("JOBID=&SYSUID")'
+//STEPLIB  DD  DSN=GAP.CANARY.LOADLIB,DISP=SHR
+//GAPOUT1  DD  DSN=GAP.CANARY.GAPOUT1,DISP=SHR
+//GAP01B   DD  DSN=GAP.CANARY.GAP01B,DISP=SHR
+//GAPOUT2  DD  DSN=GAP.CANARY.GAPOUT2,DISP=SHR
+//GAP02B   DD  DSN=GAP.CANARY.GAP02B,DISP=SHR
+//GAPOUT3  DD  DSN=GAP.CANARY.GAPOUT3,DISP=SHR
+//GAP03B   DD  DSN=GAP.CANARY.GAP03B,DISP=SHR
+//GAPMON   DD  DSN=GAP.CANARY.GAPMON,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
