@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  GAPCTL - shared control-card layout for the GAP0n canaries. *
+      *           One 3-digit repeat count and a 1-character run-mode*
+      *           switch; GAP01/GAP02/GAP03 each read this through   *
+      *           their own GAPnnPRM control file so the repeat-pass,*
+      *           restart and skip-first-pass switches (added as the *
+      *           canaries grew) all live on one control card instead*
+      *           of one ad hoc parameter file per feature.          *
+      *                                                               *
+      *  2026-08-09  jm  Initial version - GAPCTL-REPEAT-COUNT.       *
+      *  2026-08-09  jm  Added GAPCTL-RUN-MODE (F/S/R).                *
+      *****************************************************************
+       01  GAPCTL-RECORD.
+           05  GAPCTL-REPEAT-COUNT         PIC 9(03).
+           05  GAPCTL-RUN-MODE             PIC X(01).
+               88  GAPCTL-MODE-FULL                    VALUE 'F'.
+               88  GAPCTL-MODE-SKIP-FIRST-PASS         VALUE 'S'.
+               88  GAPCTL-MODE-RESTART                 VALUE 'R'.
