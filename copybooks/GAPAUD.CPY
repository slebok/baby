@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  GAPAUD - audit record written each time a GAP0n canary      *
+      *           executes an ALTER statement.  ALTER silently       *
+      *           rewires where a paragraph's GO TO sends control -  *
+      *           this record makes that rewiring visible: which     *
+      *           paragraph was altered, what it pointed to before   *
+      *           and after, which job did it, and when.             *
+      *                                                               *
+      *  2026-08-09  jm  Initial version.                             *
+      *****************************************************************
+       01  GAPAUD-RECORD.
+           05  AUD-PROGRAM-ID              PIC X(08).
+           05  AUD-PARAGRAPH                PIC X(08).
+           05  AUD-OLD-TARGET               PIC X(08).
+           05  AUD-NEW-TARGET               PIC X(08).
+           05  AUD-JOB-ID                   PIC X(08).
+           05  AUD-TIMESTAMP                PIC X(17).
