@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  GAPREC - shared results-record layout written by GAP01/      *
+      *           GAP02/GAP03, one record per PERFORM A THROUGH B/C   *
+      *           pass, and read back by GAPCMP.  Replaces the ad hoc *
+      *           01 GAPnn-OUT-RECORD each program declared on its    *
+      *           own when the structured results file was first     *
+      *           added.                                               *
+      *                                                                 *
+      *  2026-08-09  jm  Initial version - PROGRAM-ID, PASS-NUMBER,    *
+      *                   PARA-LIST, TIMESTAMP.                         *
+      *  2026-08-09  jm  Added REC-STATUS ahead of the timestamp, so   *
+      *                   a pass carries its own pass/fail flag and    *
+      *                   isn't judged solely by GAPCMP after the      *
+      *                   fact.                                          *
+      *****************************************************************
+       01  GAPREC-RECORD.
+           05  REC-PROGRAM-ID              PIC X(08).
+           05  REC-PASS-NUMBER              PIC 9(03).
+           05  REC-PARA-LIST                PIC X(40).
+           05  REC-STATUS                   PIC X(04).
+               88  REC-STATUS-OK                        VALUE 'OK'.
+               88  REC-STATUS-FAIL                       VALUE 'FAIL'.
+           05  REC-TIMESTAMP                PIC X(17).
