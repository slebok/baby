@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  GAPMON - completion record the GAP0n canaries push to the   *
+      *           central job-monitoring queue from their final      *
+      *           paragraph, so a monitoring job can see pass/fail    *
+      *           per run without depending solely on the step's      *
+      *           STOP RUN condition code.                              *
+      *                                                                 *
+      *  2026-08-09  jm  Initial version.                               *
+      *****************************************************************
+       01  GAPMON-RECORD.
+           05  MON-PROGRAM-ID              PIC X(08).
+           05  MON-JOB-ID                   PIC X(08).
+           05  MON-STATUS                   PIC X(04).
+               88  MON-STATUS-PASS                      VALUE 'PASS'.
+               88  MON-STATUS-FAIL                       VALUE 'FAIL'.
+           05  MON-TIMESTAMP                PIC X(17).
