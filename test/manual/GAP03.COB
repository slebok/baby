@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAP03.
+      *
+      * 2026-08-09 jm  New canary: PATH is ALTERed twice in the same
+      *                run (AGAIN, then AGAIN2, each to a distinct
+      *                target) to catch runtimes that mishandle a
+      *                paragraph ALTERed a second time mid-run.
+      *                Modeled on GAP01's MAIN/AGAIN/FINISH shape,
+      *                with results written to GAPOUT3 the same way
+      *                GAP01/GAP02 write to GAPOUT1/GAPOUT2.
+      *
+      * 2026-08-09 jm  Added GAPALT3 audit file (copybook GAPAUD) -
+      *                both ALTER PATH TO PROCEED TO ... statements
+      *                (AGAIN and AGAIN2) now write an audit record
+      *                first, same as GAP01/GAP02, so a re-ALTER of
+      *                an already-altered paragraph is on record too.
+      *
+      * 2026-08-09 jm  GAP03-OUT-RECORD replaced by COPY GAPREC, the
+      *                layout now shared with GAP01/GAP02/GAPCMP;
+      *                WRITE-RESULT-RECORD sets REC-STATUS to OK.
+      *
+      * 2026-08-09 jm  FINISH now pushes a completion record (copybook
+      *                GAPMON) to the shared GAPMON monitoring queue
+      *                before STOP RUN, same as GAP01/GAP02.
+      *
+      * 2026-08-09 jm  AGAIN2's own WRITE-RESULT-RECORD/DISPLAY '#' were
+      *                dead code - AGAIN2's ALTER PATH TO PROCEED TO
+      *                ALT-PATH sends the PERFORM A THROUGH B it issues
+      *                out through PATH to ALT-PATH, outside the A..B
+      *                range, so control never returns to AGAIN2 and
+      *                falls straight into ALT-FIN/F-ALT instead (the
+      *                same class of dead code as GAP01's MAIN DISPLAY
+      *                ';' and GAP02's FINISH). Pass 3's actual result
+      *                record is written from F-ALT, so AGAIN2's copy
+      *                was removed rather than kept, since (unlike
+      *                those other two cases) nothing here still needs
+      *                to execute first - the ALTER and the PERFORM
+      *                that drives control into ALT-PATH are the only
+      *                parts of AGAIN2 that do anything.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAP03-OUT-FILE ASSIGN TO "GAPOUT3"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP03-ALT-FILE ASSIGN TO "GAPALT3"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP03-MON-FILE ASSIGN TO "GAPMON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MON-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAP03-OUT-FILE.
+           COPY GAPREC.
+       FD  GAP03-ALT-FILE.
+           COPY GAPAUD.
+       FD  GAP03-MON-FILE.
+           COPY GAPMON.
+       WORKING-STORAGE SECTION.
+       77  WS-MON-FILE-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-CUR-PARA                 PIC X(08)  VALUE SPACES.
+       77  WS-TRACE                    PIC X(40)  VALUE SPACES.
+       77  WS-TRACE-PTR                PIC 9(03)  VALUE ZERO.
+       77  WS-PASS-NUMBER              PIC 9(03)  VALUE ZERO.
+       77  WS-TIMESTAMP                PIC X(17)  VALUE SPACES.
+       77  WS-JOB-ID                   PIC X(08)  VALUE SPACES.
+       77  WS-PATH-TARGET              PIC X(08)  VALUE 'SKIP'.
+       77  WS-NEW-TARGET                PIC X(08) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CUR-YY               PIC 9(02).
+           05  WS-CUR-MM               PIC 9(02).
+           05  WS-CUR-DD               PIC 9(02).
+       01  WS-CURRENT-TIME.
+           05  WS-CUR-HH                PIC 9(02).
+           05  WS-CUR-MN                PIC 9(02).
+           05  WS-CUR-SS                PIC 9(02).
+           05  WS-CUR-HS                PIC 9(02).
+       PROCEDURE DIVISION.
+       MAIN.
+        OPEN OUTPUT GAP03-OUT-FILE GAP03-ALT-FILE.
+        ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID".
+        DISPLAY ':' WITH NO ADVANCING.
+        PERFORM A THROUGH B.
+        DISPLAY ';' WITH NO ADVANCING.
+       AGAIN.
+        MOVE 'B' TO WS-NEW-TARGET.
+        PERFORM WRITE-ALTER-AUDIT.
+        ALTER PATH TO PROCEED TO B.
+        PERFORM A THROUGH B.
+        PERFORM WRITE-RESULT-RECORD.
+        DISPLAY '!'.
+       AGAIN2.
+        MOVE 'ALT-PATH' TO WS-NEW-TARGET.
+        PERFORM WRITE-ALTER-AUDIT.
+        ALTER PATH TO PROCEED TO ALT-PATH.
+        PERFORM A THROUGH B.
+       FINISH.
+        PERFORM WRITE-MONITOR-RECORD.
+        CLOSE GAP03-OUT-FILE GAP03-ALT-FILE.
+        STOP RUN.
+       A.
+        MOVE 'A' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
+        DISPLAY 'A' WITH NO ADVANCING.
+        MOVE 'PATH' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
+       PATH.
+        GO TO SKIP.
+       B.
+        MOVE 'B' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
+        DISPLAY 'B' WITH NO ADVANCING.
+       SKIP.
+        MOVE 'SKIP' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
+        DISPLAY '-' WITH NO ADVANCING.
+       F.
+        MOVE 'F' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
+        PERFORM WRITE-RESULT-RECORD.
+        GO TO AGAIN.
+       ALT-PATH.
+        MOVE 'ALT-PATH' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
+        DISPLAY '=' WITH NO ADVANCING.
+       F-ALT.
+        MOVE 'F-ALT' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
+        PERFORM WRITE-RESULT-RECORD.
+        GO TO FINISH.
+       WRITE-MONITOR-RECORD.
+        PERFORM BUILD-TIMESTAMP.
+        OPEN EXTEND GAP03-MON-FILE.
+        IF WS-MON-FILE-STATUS = '35'
+            OPEN OUTPUT GAP03-MON-FILE
+        END-IF.
+        MOVE 'GAP03' TO MON-PROGRAM-ID.
+        MOVE WS-JOB-ID TO MON-JOB-ID.
+        MOVE 'PASS' TO MON-STATUS.
+        MOVE WS-TIMESTAMP TO MON-TIMESTAMP.
+        WRITE GAPMON-RECORD.
+        CLOSE GAP03-MON-FILE.
+       WRITE-ALTER-AUDIT.
+        PERFORM BUILD-TIMESTAMP.
+        MOVE 'GAP03' TO AUD-PROGRAM-ID.
+        MOVE 'PATH' TO AUD-PARAGRAPH.
+        MOVE WS-PATH-TARGET TO AUD-OLD-TARGET.
+        MOVE WS-NEW-TARGET TO AUD-NEW-TARGET.
+        MOVE WS-JOB-ID TO AUD-JOB-ID.
+        MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+        WRITE GAPAUD-RECORD.
+        MOVE WS-NEW-TARGET TO WS-PATH-TARGET.
+       TRACE-APPEND.
+        IF WS-TRACE-PTR = ZERO
+            MOVE 1 TO WS-TRACE-PTR
+        ELSE
+            STRING '-' DELIMITED BY SIZE
+                INTO WS-TRACE
+                WITH POINTER WS-TRACE-PTR
+        END-IF
+        STRING WS-CUR-PARA DELIMITED BY SPACE
+            INTO WS-TRACE
+            WITH POINTER WS-TRACE-PTR.
+       WRITE-RESULT-RECORD.
+        ADD 1 TO WS-PASS-NUMBER.
+        PERFORM BUILD-TIMESTAMP.
+        MOVE 'GAP03' TO REC-PROGRAM-ID.
+        MOVE WS-PASS-NUMBER TO REC-PASS-NUMBER.
+        MOVE WS-TRACE TO REC-PARA-LIST.
+        MOVE 'OK' TO REC-STATUS.
+        MOVE WS-TIMESTAMP TO REC-TIMESTAMP.
+        WRITE GAPREC-RECORD.
+        MOVE SPACES TO WS-TRACE.
+        MOVE ZERO TO WS-TRACE-PTR.
+       BUILD-TIMESTAMP.
+        ACCEPT WS-CURRENT-DATE FROM DATE.
+        ACCEPT WS-CURRENT-TIME FROM TIME.
+        STRING '20' WS-CUR-YY '-' WS-CUR-MM '-' WS-CUR-DD '-'
+            WS-CUR-HH WS-CUR-MN WS-CUR-SS
+            DELIMITED BY SIZE INTO WS-TIMESTAMP.
