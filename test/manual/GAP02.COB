@@ -1,24 +1,195 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GAP02.
+      *
+      * 2026-08-09 jm  Added GAPOUT2 results file: MAIN/AGAIN no
+      *                longer rely on console DISPLAY alone - one
+      *                record is written per PERFORM A THROUGH C
+      *                pass (program id, pass number, the ordered
+      *                list of paragraphs actually executed, and a
+      *                timestamp) so overnight canary runs can be
+      *                archived and diffed.
+      *
+      * 2026-08-09 jm  Added GAPALT2 audit file (copybook GAPAUD) -
+      *                the ALTER PATH TO PROCEED TO ALT-FIN now writes
+      *                an audit record first, so the act of altering
+      *                PATH is on record, not just its effect.
+      *
+      * 2026-08-09 jm  GAP02-OUT-RECORD replaced by COPY GAPREC, the
+      *                layout now shared with GAP01/GAP03/GAPCMP;
+      *                WRITE-RESULT-RECORD sets REC-STATUS to OK.
+      *
+      * 2026-08-09 jm  ALT-FIN now pushes a completion record (copybook
+      *                GAPMON) to the shared GAPMON monitoring queue
+      *                before STOP RUN. FINISH carries the same call
+      *                for symmetry with GAP01/GAP03 but never actually
+      *                executes it - AGAIN's ALTER PATH TO PROCEED TO
+      *                ALT-FIN sends the second PERFORM A THROUGH C
+      *                out through PATH to ALT-FIN, outside the A..C
+      *                range, so control never returns to DISPLAY '!'
+      *                or falls into FINISH - left in place rather
+      *                than deleted, since it documents GAP02's
+      *                intended (pre-ALTER) shape, same as GAP01's own
+      *                dead first-pass DISPLAY, kept for documentation.
+      *                ALT-FIN is GAP02's real and only exit point
+      *                once AGAIN runs.
+      *
+      * 2026-08-09 jm  MAIN now reads the GAP02PRM control card (see
+      *                copybook GAPCTL), same as GAP01's GAP01PRM.
+      *                RUN-MODE S (GAPCTL-MODE-SKIP-FIRST-PASS) skips
+      *                the pre-ALTER PERFORM A THROUGH C baseline pass
+      *                entirely and jumps straight to AGAIN, so the
+      *                nightly batch window can drop it when it isn't
+      *                needed.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAP02-OUT-FILE ASSIGN TO "GAPOUT2"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP02-ALT-FILE ASSIGN TO "GAPALT2"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP02-MON-FILE ASSIGN TO "GAPMON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MON-FILE-STATUS.
+           SELECT GAP02-CTL-FILE ASSIGN TO "GAP02PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAP02-OUT-FILE.
+           COPY GAPREC.
+       FD  GAP02-ALT-FILE.
+           COPY GAPAUD.
+       FD  GAP02-MON-FILE.
+           COPY GAPMON.
+       FD  GAP02-CTL-FILE.
+           COPY GAPCTL.
+       WORKING-STORAGE SECTION.
+       77  WS-MON-FILE-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-CTL-FILE-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-RUN-MODE                  PIC X(01) VALUE 'F'.
+           88  WS-MODE-FULL                        VALUE 'F'.
+           88  WS-MODE-SKIP-FIRST-PASS              VALUE 'S'.
+       77  WS-CUR-PARA                 PIC X(08)  VALUE SPACES.
+       77  WS-TRACE                    PIC X(40)  VALUE SPACES.
+       77  WS-TRACE-PTR                PIC 9(03)  VALUE ZERO.
+       77  WS-PASS-NUMBER              PIC 9(03)  VALUE ZERO.
+       77  WS-TIMESTAMP                PIC X(17)  VALUE SPACES.
+       77  WS-JOB-ID                   PIC X(08)  VALUE SPACES.
+       77  WS-PATH-TARGET              PIC X(08)  VALUE 'C'.
+       77  WS-NEW-TARGET                PIC X(08) VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CUR-YY               PIC 9(02).
+           05  WS-CUR-MM               PIC 9(02).
+           05  WS-CUR-DD               PIC 9(02).
+       01  WS-CURRENT-TIME.
+           05  WS-CUR-HH                PIC 9(02).
+           05  WS-CUR-MN                PIC 9(02).
+           05  WS-CUR-SS                PIC 9(02).
+           05  WS-CUR-HS                PIC 9(02).
        PROCEDURE DIVISION.
        MAIN.
+        OPEN OUTPUT GAP02-OUT-FILE GAP02-ALT-FILE.
+        ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID".
+        PERFORM READ-CONTROL-PARM.
+        IF WS-MODE-SKIP-FIRST-PASS
+            GO TO AGAIN
+        END-IF.
         DISPLAY ':' WITH NO ADVANCING.
         PERFORM A THROUGH C.
+        PERFORM WRITE-RESULT-RECORD.
         DISPLAY ';' WITH NO ADVANCING.
        AGAIN.
+        MOVE 'ALT-FIN' TO WS-NEW-TARGET.
+        PERFORM WRITE-ALTER-AUDIT.
         ALTER PATH TO PROCEED TO ALT-FIN.
         PERFORM A THROUGH C.
         DISPLAY '!'.
        FINISH.
+        PERFORM WRITE-MONITOR-RECORD.
+        CLOSE GAP02-OUT-FILE GAP02-ALT-FILE.
         STOP RUN.
        A.
+        MOVE 'A' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
         DISPLAY 'A' WITH NO ADVANCING.
+        MOVE 'PATH' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
        PATH.
         GO TO C.
        B.
+        MOVE 'B' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
         DISPLAY 'B' WITH NO ADVANCING.
        C.
+        MOVE 'C' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
         DISPLAY 'C' WITH NO ADVANCING.
        ALT-FIN.
+        MOVE 'ALT-FIN' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
+        PERFORM WRITE-RESULT-RECORD.
         DISPLAY '-' WITH NO ADVANCING.
+        PERFORM WRITE-MONITOR-RECORD.
+        CLOSE GAP02-OUT-FILE GAP02-ALT-FILE.
         STOP RUN.
+       WRITE-MONITOR-RECORD.
+        PERFORM BUILD-TIMESTAMP.
+        OPEN EXTEND GAP02-MON-FILE.
+        IF WS-MON-FILE-STATUS = '35'
+            OPEN OUTPUT GAP02-MON-FILE
+        END-IF.
+        MOVE 'GAP02' TO MON-PROGRAM-ID.
+        MOVE WS-JOB-ID TO MON-JOB-ID.
+        MOVE 'PASS' TO MON-STATUS.
+        MOVE WS-TIMESTAMP TO MON-TIMESTAMP.
+        WRITE GAPMON-RECORD.
+        CLOSE GAP02-MON-FILE.
+       READ-CONTROL-PARM.
+        MOVE 'F' TO WS-RUN-MODE.
+        OPEN INPUT GAP02-CTL-FILE.
+        IF WS-CTL-FILE-STATUS = '00'
+            READ GAP02-CTL-FILE
+                NOT AT END
+                    MOVE GAPCTL-RUN-MODE TO WS-RUN-MODE
+            END-READ
+            CLOSE GAP02-CTL-FILE
+        END-IF.
+       WRITE-ALTER-AUDIT.
+        PERFORM BUILD-TIMESTAMP.
+        MOVE 'GAP02' TO AUD-PROGRAM-ID.
+        MOVE 'PATH' TO AUD-PARAGRAPH.
+        MOVE WS-PATH-TARGET TO AUD-OLD-TARGET.
+        MOVE WS-NEW-TARGET TO AUD-NEW-TARGET.
+        MOVE WS-JOB-ID TO AUD-JOB-ID.
+        MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+        WRITE GAPAUD-RECORD.
+        MOVE WS-NEW-TARGET TO WS-PATH-TARGET.
+       TRACE-APPEND.
+        IF WS-TRACE-PTR = ZERO
+            MOVE 1 TO WS-TRACE-PTR
+        ELSE
+            STRING '-' DELIMITED BY SIZE
+                INTO WS-TRACE
+                WITH POINTER WS-TRACE-PTR
+        END-IF
+        STRING WS-CUR-PARA DELIMITED BY SPACE
+            INTO WS-TRACE
+            WITH POINTER WS-TRACE-PTR.
+       WRITE-RESULT-RECORD.
+        ADD 1 TO WS-PASS-NUMBER.
+        PERFORM BUILD-TIMESTAMP.
+        MOVE 'GAP02' TO REC-PROGRAM-ID.
+        MOVE WS-PASS-NUMBER TO REC-PASS-NUMBER.
+        MOVE WS-TRACE TO REC-PARA-LIST.
+        MOVE 'OK' TO REC-STATUS.
+        MOVE WS-TIMESTAMP TO REC-TIMESTAMP.
+        WRITE GAPREC-RECORD.
+        MOVE SPACES TO WS-TRACE.
+        MOVE ZERO TO WS-TRACE-PTR.
+       BUILD-TIMESTAMP.
+        ACCEPT WS-CURRENT-DATE FROM DATE.
+        ACCEPT WS-CURRENT-TIME FROM TIME.
+        STRING '20' WS-CUR-YY '-' WS-CUR-MM '-' WS-CUR-DD '-'
+            WS-CUR-HH WS-CUR-MN WS-CUR-SS
+            DELIMITED BY SIZE INTO WS-TIMESTAMP.
