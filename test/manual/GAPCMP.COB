@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAPCMP.
+      *
+      * 2026-08-09 jm  Golden-master comparator.  Reads the GAPOUT1/
+      *                GAPOUT2/GAPOUT3 structured results files
+      *                produced by GAP01/GAP02/GAP03 and compares
+      *                them, pass by pass, against the checked-in
+      *                expected baselines GAP01B/GAP02B/GAP03B.  Any
+      *                deviation (different paragraph list, a pass
+      *                missing, or an extra pass) is reported and
+      *                turns the run's RETURN-CODE non-zero, so the
+      *                nightly job stream can fail on a one-character
+      *                trace difference instead of a person eyeballing
+      *                console output.  The per-pass timestamp is not
+      *                compared - only PROGRAM-ID, PASS-NUMBER,
+      *                PARA-LIST and STATUS need to match the baseline.
+      *
+      * 2026-08-09 jm  A1/B1/A2/B2/A3/B3 records now COPY the shared
+      *                GAPREC layout (REPLACING to give each its own
+      *                names) instead of being declared ad hoc, and
+      *                the comparison now includes REC-STATUS.
+      *
+      * 2026-08-09 jm  Each COMPARE-GAPnn paragraph now pushes its own
+      *                PASS/FAIL completion record to the shared
+      *                GAPMON queue (copybook GAPMON) once the
+      *                comparison against the golden master is done -
+      *                this is the real pass/fail signal GAPMON was
+      *                meant to carry (req 008); GAP01/GAP02/GAP03
+      *                write their own GAPMON record too, but that one
+      *                only reflects "the program ran to completion",
+      *                not "the trace matched the baseline".
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAP01-ACTUAL-FILE ASSIGN TO "GAPOUT1"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP01-BASE-FILE ASSIGN TO "GAP01B"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP02-ACTUAL-FILE ASSIGN TO "GAPOUT2"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP02-BASE-FILE ASSIGN TO "GAP02B"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP03-ACTUAL-FILE ASSIGN TO "GAPOUT3"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP03-BASE-FILE ASSIGN TO "GAP03B"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAPCMP-MON-FILE ASSIGN TO "GAPMON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MON-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAP01-ACTUAL-FILE.
+           COPY GAPREC REPLACING GAPREC-RECORD BY A1-RECORD
+                                 REC-PROGRAM-ID BY A1-PROGRAM-ID
+                                 REC-PASS-NUMBER BY A1-PASS-NUMBER
+                                 REC-PARA-LIST BY A1-PARA-LIST
+                                 REC-STATUS BY A1-STATUS
+                                 REC-TIMESTAMP BY A1-TIMESTAMP.
+       FD  GAP01-BASE-FILE.
+           COPY GAPREC REPLACING GAPREC-RECORD BY B1-RECORD
+                                 REC-PROGRAM-ID BY B1-PROGRAM-ID
+                                 REC-PASS-NUMBER BY B1-PASS-NUMBER
+                                 REC-PARA-LIST BY B1-PARA-LIST
+                                 REC-STATUS BY B1-STATUS
+                                 REC-TIMESTAMP BY B1-TIMESTAMP.
+       FD  GAP02-ACTUAL-FILE.
+           COPY GAPREC REPLACING GAPREC-RECORD BY A2-RECORD
+                                 REC-PROGRAM-ID BY A2-PROGRAM-ID
+                                 REC-PASS-NUMBER BY A2-PASS-NUMBER
+                                 REC-PARA-LIST BY A2-PARA-LIST
+                                 REC-STATUS BY A2-STATUS
+                                 REC-TIMESTAMP BY A2-TIMESTAMP.
+       FD  GAP02-BASE-FILE.
+           COPY GAPREC REPLACING GAPREC-RECORD BY B2-RECORD
+                                 REC-PROGRAM-ID BY B2-PROGRAM-ID
+                                 REC-PASS-NUMBER BY B2-PASS-NUMBER
+                                 REC-PARA-LIST BY B2-PARA-LIST
+                                 REC-STATUS BY B2-STATUS
+                                 REC-TIMESTAMP BY B2-TIMESTAMP.
+       FD  GAP03-ACTUAL-FILE.
+           COPY GAPREC REPLACING GAPREC-RECORD BY A3-RECORD
+                                 REC-PROGRAM-ID BY A3-PROGRAM-ID
+                                 REC-PASS-NUMBER BY A3-PASS-NUMBER
+                                 REC-PARA-LIST BY A3-PARA-LIST
+                                 REC-STATUS BY A3-STATUS
+                                 REC-TIMESTAMP BY A3-TIMESTAMP.
+       FD  GAP03-BASE-FILE.
+           COPY GAPREC REPLACING GAPREC-RECORD BY B3-RECORD
+                                 REC-PROGRAM-ID BY B3-PROGRAM-ID
+                                 REC-PASS-NUMBER BY B3-PASS-NUMBER
+                                 REC-PARA-LIST BY B3-PARA-LIST
+                                 REC-STATUS BY B3-STATUS
+                                 REC-TIMESTAMP BY B3-TIMESTAMP.
+       FD  GAPCMP-MON-FILE.
+           COPY GAPMON.
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-ACTUAL               PIC X      VALUE 'N'.
+           88  EOF-ACTUAL                         VALUE 'Y'.
+       77  WS-EOF-BASE                  PIC X      VALUE 'N'.
+           88  EOF-BASE                            VALUE 'Y'.
+       77  WS-PASS-COUNT                PIC 9(03)  VALUE ZERO.
+       77  WS-FAIL-COUNT                PIC 9(03)  VALUE ZERO.
+       77  WS-TOTAL-FAIL-COUNT          PIC 9(03)  VALUE ZERO.
+       77  WS-JOB-ID                    PIC X(08)  VALUE SPACES.
+       77  WS-MON-PROGRAM-ID            PIC X(08)  VALUE SPACES.
+       77  WS-MON-FILE-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-TIMESTAMP                 PIC X(17)  VALUE SPACES.
+       01  WS-CURRENT-DATE.
+           05  WS-CUR-YY               PIC 9(02).
+           05  WS-CUR-MM               PIC 9(02).
+           05  WS-CUR-DD               PIC 9(02).
+       01  WS-CURRENT-TIME.
+           05  WS-CUR-HH                PIC 9(02).
+           05  WS-CUR-MN                PIC 9(02).
+           05  WS-CUR-SS                PIC 9(02).
+           05  WS-CUR-HS                PIC 9(02).
+       PROCEDURE DIVISION.
+       MAIN.
+        ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID".
+        PERFORM COMPARE-GAP01.
+        PERFORM COMPARE-GAP02.
+        PERFORM COMPARE-GAP03.
+        DISPLAY 'GAPCMP: ' WS-TOTAL-FAIL-COUNT ' DEVIATION(S) FOUND'.
+        IF WS-TOTAL-FAIL-COUNT > ZERO
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+        STOP RUN.
+       COMPARE-GAP01.
+        MOVE 'N' TO WS-EOF-ACTUAL.
+        MOVE 'N' TO WS-EOF-BASE.
+        MOVE ZERO TO WS-PASS-COUNT WS-FAIL-COUNT.
+        OPEN INPUT GAP01-ACTUAL-FILE GAP01-BASE-FILE.
+        PERFORM COMPARE-GAP01-PASS UNTIL EOF-ACTUAL OR EOF-BASE.
+        IF NOT EOF-ACTUAL OR NOT EOF-BASE
+            DISPLAY 'GAPCMP: GAP01 PASS COUNT MISMATCH'
+            ADD 1 TO WS-FAIL-COUNT
+        END-IF.
+        CLOSE GAP01-ACTUAL-FILE GAP01-BASE-FILE.
+        ADD WS-FAIL-COUNT TO WS-TOTAL-FAIL-COUNT.
+        DISPLAY 'GAPCMP: GAP01 ' WS-PASS-COUNT ' PASS(ES) CHECKED, '
+            WS-FAIL-COUNT ' FAILED'.
+        MOVE 'GAP01' TO WS-MON-PROGRAM-ID.
+        PERFORM WRITE-MONITOR-RECORD.
+       COMPARE-GAP01-PASS.
+        READ GAP01-ACTUAL-FILE
+            AT END MOVE 'Y' TO WS-EOF-ACTUAL
+        END-READ.
+        READ GAP01-BASE-FILE
+            AT END MOVE 'Y' TO WS-EOF-BASE
+        END-READ.
+        IF NOT EOF-ACTUAL AND NOT EOF-BASE
+            ADD 1 TO WS-PASS-COUNT
+            IF A1-PROGRAM-ID NOT = B1-PROGRAM-ID
+                OR A1-PASS-NUMBER NOT = B1-PASS-NUMBER
+                OR A1-PARA-LIST NOT = B1-PARA-LIST
+                OR A1-STATUS NOT = B1-STATUS
+                ADD 1 TO WS-FAIL-COUNT
+                DISPLAY 'GAPCMP: GAP01 PASS ' B1-PASS-NUMBER
+                    ' EXPECTED [' B1-PARA-LIST '] GOT ['
+                    A1-PARA-LIST ']'
+            END-IF
+        END-IF.
+       COMPARE-GAP02.
+        MOVE 'N' TO WS-EOF-ACTUAL.
+        MOVE 'N' TO WS-EOF-BASE.
+        MOVE ZERO TO WS-PASS-COUNT WS-FAIL-COUNT.
+        OPEN INPUT GAP02-ACTUAL-FILE GAP02-BASE-FILE.
+        PERFORM COMPARE-GAP02-PASS UNTIL EOF-ACTUAL OR EOF-BASE.
+        IF NOT EOF-ACTUAL OR NOT EOF-BASE
+            DISPLAY 'GAPCMP: GAP02 PASS COUNT MISMATCH'
+            ADD 1 TO WS-FAIL-COUNT
+        END-IF.
+        CLOSE GAP02-ACTUAL-FILE GAP02-BASE-FILE.
+        ADD WS-FAIL-COUNT TO WS-TOTAL-FAIL-COUNT.
+        DISPLAY 'GAPCMP: GAP02 ' WS-PASS-COUNT ' PASS(ES) CHECKED, '
+            WS-FAIL-COUNT ' FAILED'.
+        MOVE 'GAP02' TO WS-MON-PROGRAM-ID.
+        PERFORM WRITE-MONITOR-RECORD.
+       COMPARE-GAP02-PASS.
+        READ GAP02-ACTUAL-FILE
+            AT END MOVE 'Y' TO WS-EOF-ACTUAL
+        END-READ.
+        READ GAP02-BASE-FILE
+            AT END MOVE 'Y' TO WS-EOF-BASE
+        END-READ.
+        IF NOT EOF-ACTUAL AND NOT EOF-BASE
+            ADD 1 TO WS-PASS-COUNT
+            IF A2-PROGRAM-ID NOT = B2-PROGRAM-ID
+                OR A2-PASS-NUMBER NOT = B2-PASS-NUMBER
+                OR A2-PARA-LIST NOT = B2-PARA-LIST
+                OR A2-STATUS NOT = B2-STATUS
+                ADD 1 TO WS-FAIL-COUNT
+                DISPLAY 'GAPCMP: GAP02 PASS ' B2-PASS-NUMBER
+                    ' EXPECTED [' B2-PARA-LIST '] GOT ['
+                    A2-PARA-LIST ']'
+            END-IF
+        END-IF.
+       COMPARE-GAP03.
+        MOVE 'N' TO WS-EOF-ACTUAL.
+        MOVE 'N' TO WS-EOF-BASE.
+        MOVE ZERO TO WS-PASS-COUNT WS-FAIL-COUNT.
+        OPEN INPUT GAP03-ACTUAL-FILE GAP03-BASE-FILE.
+        PERFORM COMPARE-GAP03-PASS UNTIL EOF-ACTUAL OR EOF-BASE.
+        IF NOT EOF-ACTUAL OR NOT EOF-BASE
+            DISPLAY 'GAPCMP: GAP03 PASS COUNT MISMATCH'
+            ADD 1 TO WS-FAIL-COUNT
+        END-IF.
+        CLOSE GAP03-ACTUAL-FILE GAP03-BASE-FILE.
+        ADD WS-FAIL-COUNT TO WS-TOTAL-FAIL-COUNT.
+        DISPLAY 'GAPCMP: GAP03 ' WS-PASS-COUNT ' PASS(ES) CHECKED, '
+            WS-FAIL-COUNT ' FAILED'.
+        MOVE 'GAP03' TO WS-MON-PROGRAM-ID.
+        PERFORM WRITE-MONITOR-RECORD.
+       COMPARE-GAP03-PASS.
+        READ GAP03-ACTUAL-FILE
+            AT END MOVE 'Y' TO WS-EOF-ACTUAL
+        END-READ.
+        READ GAP03-BASE-FILE
+            AT END MOVE 'Y' TO WS-EOF-BASE
+        END-READ.
+        IF NOT EOF-ACTUAL AND NOT EOF-BASE
+            ADD 1 TO WS-PASS-COUNT
+            IF A3-PROGRAM-ID NOT = B3-PROGRAM-ID
+                OR A3-PASS-NUMBER NOT = B3-PASS-NUMBER
+                OR A3-PARA-LIST NOT = B3-PARA-LIST
+                OR A3-STATUS NOT = B3-STATUS
+                ADD 1 TO WS-FAIL-COUNT
+                DISPLAY 'GAPCMP: GAP03 PASS ' B3-PASS-NUMBER
+                    ' EXPECTED [' B3-PARA-LIST '] GOT ['
+                    A3-PARA-LIST ']'
+            END-IF
+        END-IF.
+       WRITE-MONITOR-RECORD.
+        PERFORM BUILD-TIMESTAMP.
+        OPEN EXTEND GAPCMP-MON-FILE.
+        IF WS-MON-FILE-STATUS = '35'
+            OPEN OUTPUT GAPCMP-MON-FILE
+        END-IF.
+        MOVE WS-MON-PROGRAM-ID TO MON-PROGRAM-ID.
+        MOVE WS-JOB-ID TO MON-JOB-ID.
+        IF WS-FAIL-COUNT > ZERO
+            MOVE 'FAIL' TO MON-STATUS
+        ELSE
+            MOVE 'PASS' TO MON-STATUS
+        END-IF.
+        MOVE WS-TIMESTAMP TO MON-TIMESTAMP.
+        WRITE GAPMON-RECORD.
+        CLOSE GAPCMP-MON-FILE.
+       BUILD-TIMESTAMP.
+        ACCEPT WS-CURRENT-DATE FROM DATE.
+        ACCEPT WS-CURRENT-TIME FROM TIME.
+        STRING '20' WS-CUR-YY '-' WS-CUR-MM '-' WS-CUR-DD '-'
+            WS-CUR-HH WS-CUR-MN WS-CUR-SS
+            DELIMITED BY SIZE INTO WS-TIMESTAMP.
