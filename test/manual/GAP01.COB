@@ -1,23 +1,287 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GAP01.
+      *
+      * 2026-08-09 jm  Added GAPOUT1 results file: MAIN/AGAIN no
+      *                longer rely on console DISPLAY alone - one
+      *                record is written per PERFORM A THROUGH B
+      *                pass (program id, pass number, the ordered
+      *                list of paragraphs actually executed, and a
+      *                timestamp) so overnight canary runs can be
+      *                archived and diffed.
+      *
+      * 2026-08-09 jm  MAIN now reads the GAP01PRM control card (see
+      *                copybook GAPCTL) for a repeat count; AGAIN
+      *                performs the altered PERFORM A THROUGH B /
+      *                write-result pass that many times instead of
+      *                exactly once, so the ALTER PATH TO PROCEED TO
+      *                B rewiring can be stress-tested across many
+      *                iterations. Default repeat count is 1 when the
+      *                control card is absent or blank.
+      *
+      * 2026-08-09 jm  Added GAPALT1 audit file (copybook GAPAUD) -
+      *                every ALTER PATH TO PROCEED TO ... now writes
+      *                an audit record first, so the act of altering
+      *                PATH is on record, not just its effect.
+      *
+      * 2026-08-09 jm  Added GAP01CKP checkpoint file, written once
+      *                the MAIN pass has actually completed (that
+      *                point is F, not the DISPLAY ';' in MAIN - the
+      *                first PERFORM A THROUGH B always escapes via
+      *                GO TO SKIP before ALTER has fired, so MAIN's
+      *                own DISPLAY ';' is never reached). RUN-MODE R
+      *                on the GAP01PRM control card (GAPCTL-MODE-
+      *                RESTART) makes MAIN skip straight to AGAIN -
+      *                re-issuing the ALTER and the second PERFORM -
+      *                so a rerun doesn't redo the already-clean
+      *                first pass.
+      *
+      * 2026-08-09 jm  GAP01-OUT-RECORD replaced by COPY GAPREC, the
+      *                layout now shared with GAP02/GAP03/GAPCMP;
+      *                WRITE-RESULT-RECORD sets REC-STATUS to OK.
+      *
+      * 2026-08-09 jm  FINISH now pushes a completion record (copybook
+      *                GAPMON) to the shared GAPMON monitoring queue
+      *                before STOP RUN, so a monitoring job can see
+      *                pass/fail without depending solely on this
+      *                step's condition code.
+      *
+      * 2026-08-09 jm  RUN-MODE S on the GAP01PRM control card
+      *                (GAPCTL-MODE-SKIP-FIRST-PASS) also skips
+      *                straight to AGAIN, same as RUN-MODE R, so the
+      *                nightly batch window can drop the pre-ALTER
+      *                baseline pass entirely when it isn't needed.
+      *
+      * 2026-08-09 jm  RUN-MODE R now validates GAP01CKP before
+      *                honouring the restart - GAP01-CKP-FILE was
+      *                write-only, so a control card saying R with no
+      *                prior successful MAIN pass silently skipped the
+      *                baseline pass with nothing to catch it. MAIN
+      *                now opens GAP01-CKP-FILE for input and falls
+      *                back to a full run (WS-RUN-MODE forced to F) if
+      *                the checkpoint is missing or its status isn't
+      *                MAIN-DONE.
+      *
+      * 2026-08-09 jm  GAP01CKP now also carries pass 1's own
+      *                pass-number and paragraph list, not just a
+      *                MAIN-DONE flag - a restarted run still opens
+      *                GAPOUT1 with OPEN OUTPUT (a fresh results file
+      *                per run, same as a full run), so without this
+      *                pass 1's result record would never appear in
+      *                GAPOUT1 on a restart and the AGAIN pass would be
+      *                mislabelled pass 1 instead of pass 2. A valid
+      *                checkpoint is now replayed as GAPOUT1's first
+      *                record before falling into AGAIN, and
+      *                WS-PASS-NUMBER is primed from it so numbering
+      *                picks up where the original run left off.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAP01-OUT-FILE ASSIGN TO "GAPOUT1"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP01-CTL-FILE ASSIGN TO "GAP01PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT GAP01-ALT-FILE ASSIGN TO "GAPALT1"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAP01-CKP-FILE ASSIGN TO "GAP01CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           SELECT GAP01-MON-FILE ASSIGN TO "GAPMON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MON-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAP01-OUT-FILE.
+           COPY GAPREC.
+       FD  GAP01-CTL-FILE.
+           COPY GAPCTL.
+       FD  GAP01-ALT-FILE.
+           COPY GAPAUD.
+       FD  GAP01-CKP-FILE.
+       01  GAP01-CKP-RECORD.
+           05  CKP-PROGRAM-ID          PIC X(08).
+           05  CKP-STATUS              PIC X(12).
+           05  CKP-PASS-NUMBER         PIC 9(03).
+           05  CKP-PARA-LIST           PIC X(40).
+           05  CKP-TIMESTAMP           PIC X(17).
+       FD  GAP01-MON-FILE.
+           COPY GAPMON.
+       WORKING-STORAGE SECTION.
+       77  WS-MON-FILE-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-CKP-FILE-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-CUR-PARA                 PIC X(08)  VALUE SPACES.
+       77  WS-TRACE                    PIC X(40)  VALUE SPACES.
+       77  WS-TRACE-PTR                PIC 9(03)  VALUE ZERO.
+       77  WS-PASS-NUMBER              PIC 9(03)  VALUE ZERO.
+       77  WS-TIMESTAMP                PIC X(17)  VALUE SPACES.
+       77  WS-CTL-FILE-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-REPEAT-COUNT             PIC 9(03)  VALUE 1.
+       77  WS-JOB-ID                   PIC X(08)  VALUE SPACES.
+       77  WS-PATH-TARGET              PIC X(08)  VALUE 'SKIP'.
+       77  WS-NEW-TARGET                PIC X(08) VALUE SPACES.
+       77  WS-RUN-MODE                  PIC X(01) VALUE 'F'.
+           88  WS-MODE-FULL                        VALUE 'F'.
+           88  WS-MODE-SKIP-FIRST-PASS              VALUE 'S'.
+           88  WS-MODE-RESTART                      VALUE 'R'.
+       01  WS-CURRENT-DATE.
+           05  WS-CUR-YY               PIC 9(02).
+           05  WS-CUR-MM               PIC 9(02).
+           05  WS-CUR-DD               PIC 9(02).
+       01  WS-CURRENT-TIME.
+           05  WS-CUR-HH                PIC 9(02).
+           05  WS-CUR-MN                PIC 9(02).
+           05  WS-CUR-SS                PIC 9(02).
+           05  WS-CUR-HS                PIC 9(02).
        PROCEDURE DIVISION.
        MAIN.
+        OPEN OUTPUT GAP01-OUT-FILE GAP01-ALT-FILE.
+        PERFORM READ-CONTROL-PARM.
+        IF WS-MODE-RESTART
+            PERFORM VALIDATE-CHECKPOINT
+        END-IF.
+        IF WS-MODE-RESTART OR WS-MODE-SKIP-FIRST-PASS
+            GO TO AGAIN
+        END-IF.
         DISPLAY ':' WITH NO ADVANCING.
         PERFORM A THROUGH B.
         DISPLAY ';' WITH NO ADVANCING.
        AGAIN.
+        MOVE 'B' TO WS-NEW-TARGET.
+        PERFORM WRITE-ALTER-AUDIT.
         ALTER PATH TO PROCEED TO B.
-        PERFORM A THROUGH B.
+        PERFORM AGAIN-PASS WS-REPEAT-COUNT TIMES.
         DISPLAY '!'.
        FINISH.
+        PERFORM WRITE-MONITOR-RECORD.
+        CLOSE GAP01-OUT-FILE GAP01-ALT-FILE.
         STOP RUN.
        A.
+        MOVE 'A' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
         DISPLAY 'A' WITH NO ADVANCING.
+        MOVE 'PATH' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
        PATH.
         GO TO SKIP.
        B.
+        MOVE 'B' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
         DISPLAY 'B' WITH NO ADVANCING.
        SKIP.
+        MOVE 'SKIP' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
         DISPLAY '-' WITH NO ADVANCING.
        F.
-        GO TO AGAIN.
\ No newline at end of file
+        MOVE 'F' TO WS-CUR-PARA.
+        PERFORM TRACE-APPEND.
+        PERFORM WRITE-RESULT-RECORD.
+        PERFORM WRITE-CHECKPOINT.
+        GO TO AGAIN.
+       AGAIN-PASS.
+        PERFORM A THROUGH B.
+        PERFORM WRITE-RESULT-RECORD.
+       WRITE-CHECKPOINT.
+        PERFORM BUILD-TIMESTAMP.
+        OPEN OUTPUT GAP01-CKP-FILE.
+        MOVE 'GAP01' TO CKP-PROGRAM-ID.
+        MOVE 'MAIN-DONE' TO CKP-STATUS.
+        MOVE REC-PASS-NUMBER TO CKP-PASS-NUMBER.
+        MOVE REC-PARA-LIST TO CKP-PARA-LIST.
+        MOVE WS-TIMESTAMP TO CKP-TIMESTAMP.
+        WRITE GAP01-CKP-RECORD.
+        CLOSE GAP01-CKP-FILE.
+       VALIDATE-CHECKPOINT.
+        OPEN INPUT GAP01-CKP-FILE.
+        IF WS-CKP-FILE-STATUS = '00'
+            READ GAP01-CKP-FILE
+                AT END MOVE 'F' TO WS-RUN-MODE
+            END-READ
+            IF CKP-STATUS NOT = 'MAIN-DONE'
+                MOVE 'F' TO WS-RUN-MODE
+            ELSE
+                PERFORM REPLAY-CHECKPOINT-PASS
+            END-IF
+            CLOSE GAP01-CKP-FILE
+        ELSE
+            MOVE 'F' TO WS-RUN-MODE
+        END-IF.
+        IF WS-MODE-FULL
+            DISPLAY 'GAP01: RESTART REQUESTED BUT NO VALID CHECKPOINT'
+                ' - RUNNING FULL PASS'
+        END-IF.
+       REPLAY-CHECKPOINT-PASS.
+        MOVE CKP-PROGRAM-ID TO REC-PROGRAM-ID.
+        MOVE CKP-PASS-NUMBER TO REC-PASS-NUMBER.
+        MOVE CKP-PARA-LIST TO REC-PARA-LIST.
+        MOVE 'OK' TO REC-STATUS.
+        MOVE CKP-TIMESTAMP TO REC-TIMESTAMP.
+        WRITE GAPREC-RECORD.
+        MOVE CKP-PASS-NUMBER TO WS-PASS-NUMBER.
+       WRITE-MONITOR-RECORD.
+        PERFORM BUILD-TIMESTAMP.
+        OPEN EXTEND GAP01-MON-FILE.
+        IF WS-MON-FILE-STATUS = '35'
+            OPEN OUTPUT GAP01-MON-FILE
+        END-IF.
+        MOVE 'GAP01' TO MON-PROGRAM-ID.
+        MOVE WS-JOB-ID TO MON-JOB-ID.
+        MOVE 'PASS' TO MON-STATUS.
+        MOVE WS-TIMESTAMP TO MON-TIMESTAMP.
+        WRITE GAPMON-RECORD.
+        CLOSE GAP01-MON-FILE.
+       WRITE-ALTER-AUDIT.
+        PERFORM BUILD-TIMESTAMP.
+        MOVE 'GAP01' TO AUD-PROGRAM-ID.
+        MOVE 'PATH' TO AUD-PARAGRAPH.
+        MOVE WS-PATH-TARGET TO AUD-OLD-TARGET.
+        MOVE WS-NEW-TARGET TO AUD-NEW-TARGET.
+        MOVE WS-JOB-ID TO AUD-JOB-ID.
+        MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+        WRITE GAPAUD-RECORD.
+        MOVE WS-NEW-TARGET TO WS-PATH-TARGET.
+       READ-CONTROL-PARM.
+        ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID".
+        MOVE 1 TO WS-REPEAT-COUNT.
+        MOVE 'F' TO WS-RUN-MODE.
+        OPEN INPUT GAP01-CTL-FILE.
+        IF WS-CTL-FILE-STATUS = '00'
+            READ GAP01-CTL-FILE
+                AT END
+                    MOVE 1 TO WS-REPEAT-COUNT
+                NOT AT END
+                    IF GAPCTL-REPEAT-COUNT > ZERO
+                        MOVE GAPCTL-REPEAT-COUNT TO WS-REPEAT-COUNT
+                    END-IF
+                    MOVE GAPCTL-RUN-MODE TO WS-RUN-MODE
+            END-READ
+            CLOSE GAP01-CTL-FILE
+        END-IF.
+       TRACE-APPEND.
+        IF WS-TRACE-PTR = ZERO
+            MOVE 1 TO WS-TRACE-PTR
+        ELSE
+            STRING '-' DELIMITED BY SIZE
+                INTO WS-TRACE
+                WITH POINTER WS-TRACE-PTR
+        END-IF
+        STRING WS-CUR-PARA DELIMITED BY SPACE
+            INTO WS-TRACE
+            WITH POINTER WS-TRACE-PTR.
+       WRITE-RESULT-RECORD.
+        ADD 1 TO WS-PASS-NUMBER.
+        PERFORM BUILD-TIMESTAMP.
+        MOVE 'GAP01' TO REC-PROGRAM-ID.
+        MOVE WS-PASS-NUMBER TO REC-PASS-NUMBER.
+        MOVE WS-TRACE TO REC-PARA-LIST.
+        MOVE 'OK' TO REC-STATUS.
+        MOVE WS-TIMESTAMP TO REC-TIMESTAMP.
+        WRITE GAPREC-RECORD.
+        MOVE SPACES TO WS-TRACE.
+        MOVE ZERO TO WS-TRACE-PTR.
+       BUILD-TIMESTAMP.
+        ACCEPT WS-CURRENT-DATE FROM DATE.
+        ACCEPT WS-CURRENT-TIME FROM TIME.
+        STRING '20' WS-CUR-YY '-' WS-CUR-MM '-' WS-CUR-DD '-'
+            WS-CUR-HH WS-CUR-MN WS-CUR-SS
+            DELIMITED BY SIZE INTO WS-TIMESTAMP.
